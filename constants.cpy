@@ -9,6 +9,7 @@
       * variableTable variable types
 
        01 vtTypeScalar constant as 0.
+       01 vtTypeArray  constant as H"40".
        01 vtTypeString constant as H"80".
 
       *  Operands
@@ -48,6 +49,7 @@
       *  tokens
 
        01 tokREM      constant as H"00".
+       01 tokDATA     constant as H"01".
        01 tokINPUT    constant as H"02".
        01 tokIF       constant as H"07".
        01 tokFOR      constant as H"08".
@@ -60,6 +62,8 @@
        01 tokEND      constant as H"15".
        01 tokPOKE     constant as H"1f".
        01 tokPRINT    constant as H"20".
+       01 tokREAD     constant as H"22".
+       01 tokRESTORE  constant as H"23".
        01 tokRETURN   constant as H"24".
        01 tokPOP      constant as H"27".
        01 tokQMARK    constant as H"28".
@@ -79,4 +83,6 @@
        01 tokREM2     constant as H"f3".
        01 opVAR       constant as H"80".
        01 opSVAR      constant as H"81".
+      *  DIM'd numeric array reference (see vtTypeArray)
+       01 opAVAR      constant as H"82".
 

@@ -41,9 +41,26 @@
       * http://www.atarimania.com/game-atari-400-800-xl-xe-executive-decision-maker_20061.html
 
        file-control.
-           select atr-fd assign "Executive Decision Maker.atr"
+           select atr-fd assign atrFileName
              organization is record sequential.
 
+      * unattended/batch mode: queued INPUT answers, one per line, read
+      * in order as the BASIC program executes INPUT statements
+           select answer-fd assign answersFileName
+             organization is line sequential.
+
+      * machine-readable dump of the final variable table, written by
+      * dumpResults at every program exit (normal END, or a fatal error)
+           select results-fd assign resultsFileName
+             organization is line sequential.
+
+      * periodic snapshot of execution position and variables, so a
+      * long decision run can be restarted where it left off instead
+      * of from the top - see saveCheckpoint/loadCheckpoint
+           select checkpoint-fd assign checkpointFileName
+             organization is record sequential
+             file status is checkpointFileStatus.
+
        data division.
 
        file section.
@@ -63,28 +80,122 @@
                10 atr-sectors-bytes occurs 128 times.
                    15 atr-sectors-byte usage binary-char unsigned.
 
+       fd answer-fd is global.
+
+       01 answer-record is global pic x(255).
+
+       fd results-fd is global.
+
+       01 results-record is global pic x(255).
+
+       fd checkpoint-fd is global.
+
+      * fixed-layout snapshot: current line, TRAP line, and every
+      * variable's type/value - see saveCheckpoint/loadCheckpoint.
+      * the GOSUB return stack and any DATA statement mid-read are not
+      * captured, so a checkpoint can only be taken (and is only ever
+      * attempted by the doGoto hook, the one jump that always lands on
+      * a line boundary) when the return stack is empty and no DATA
+      * fields are mid-read - resuming replays DATA from the top of the
+      * program, same as an implicit RESTORE. doNext is deliberately
+      * not a checkpoint point: NEXT resumes mid-line, right after the
+      * FOR statement, and re-running that FOR on resume would reset
+      * the loop variable to its initial value
+       01 checkpoint-record is global.
+           05 ckpt-currentLine usage binary-long signed.
+           05 ckpt-trapLine usage binary-long signed.
+           05 ckpt-nv usage binary-short unsigned.
+      * sized to the program's actual variable count (ckpt-nv) rather
+      * than always writing all 256 slots, so a checkpoint's physical
+      * size tracks how many variables the program actually declares
+           05 ckpt-vars occurs 0 to 256 times depending on ckpt-nv.
+               10 ckpt-var-type usage binary-long signed.
+               10 ckpt-var-dim usage binary-long signed.
+               10 ckpt-var-alloc usage binary-char unsigned.
+               10 ckpt-var-val usage computational-2.
+               10 ckpt-var-slen usage binary-long unsigned.
+               10 ckpt-var-sbytes pic x(256).
+               10 ckpt-var-alen usage binary-long unsigned.
+               10 ckpt-var-avals occurs 256 times
+                   usage computational-2.
+
        working-storage section.
 
        copy "constants.cpy".
 
+      **
+      ** runtime configuration - normally the fixed defaults below, but
+      ** overridable at startup by readConfig (see OMGWTF2_ATR_FILE,
+      ** OMGWTF2_CATALOG_NAME, OMGWTF2_CATALOG_EXT in the environment)
+      **
+
+       01 atrFileName is global pic x(255)
+           value "Executive Decision Maker.atr".
+       01 catalogPName is global pic x(8) value "DECISION".
+       01 catalogExt is global pic x(3) value "BAS".
+
+       01 answersFileName is global pic x(255).
+       01 batchMode is global usage binary-long signed value 0.
+
+      * session transcript: every character printChar renders, plus every
+      * answer doInput reads, is appended here for later audit
+       01 transcriptFile is global usage pointer value NULL.
+       01 transcriptPrefix is global pic x(200) value "omgwtf2".
+
+      * PRINT#n: channel 0 is the screen (unchanged), channels 1-7
+      * each get their own real output file instead of all funnelling
+      * through the same screen/stdout - see getChannelFile/printChar
+       01 channelFilePrefix is global pic x(200)
+           value "omgwtf2-channel".
+       01 channelFiles is global.
+           05 channelFile occurs 8 times usage pointer.
+
+      * null-terminated "a" mode string for fopen - a bare alphanumeric
+      * literal is not guaranteed a trailing NUL in the generated data
+      * segment, so every fopen call passes this instead
+       01 fopenModeAppend is global pic x(2) value x"6100".
+
+      * machine-readable NAME=VALUE dump of the final variable table,
+      * written once at program exit by dumpResults
+       01 resultsFileName is global pic x(255)
+           value "omgwtf2-results.txt".
+
+      * periodic checkpoint file: empty (the default) disables the
+      * feature entirely - see saveCheckpoint/loadCheckpoint
+       01 checkpointFileName is global pic x(255) value spaces.
+       01 checkpointFileStatus is global pic xx.
+
+      * saveCheckpoint is offered a save opportunity on every GOTO, but
+      * only actually writes once this many hundredths-of-a-second have
+      * elapsed since the last write, so a tight GOTO loop (a routine
+      * BASIC menu/retry/poll idiom) does not turn into a checkpoint
+      * write on every iteration - overridable via OMGWTF2_CHECKPOINT_FILE's
+      * companion OMGWTF2_CHECKPOINT_INTERVAL (seconds)
+       01 checkpointMinIntervalHundredths is global
+           usage binary-long unsigned value 100.
+       01 checkpointTaken is global usage binary-long unsigned value 0.
+       01 lastCheckpointHundredths is global usage binary-long unsigned.
+
        01 nv is global usage binary-short unsigned.
 
       * struct variableTable
       *   {
       *     char * name;
-      *     int type; // 0: scalar, 1: string
+      *     int type; // H"00": scalar, H"40": numeric array, H"80": string
       *     int dim;
-      *     double val; // scalar
-      *     char * sval; // string
+      *     double val;   // scalar
+      *     char * sval;  // string
+      *     double * aval; // DIM'd numeric array, dim+1 elements (0-based)
       *   };
 
        01 variableTableStruct is global.
            05 vts occurs 256 times.
                10 vts-name usage pointer.
-               10 vts-type usage binary-long signed. *> 0: scalar, 1: string
+               10 vts-type usage binary-long signed. *> see vtType* above
                10 vts-dim usage binary-long signed.
                10 vts-val usage computational-2.     *> scalar
                10 vts-sval usage pointer.            *> string
+               10 vts-aval usage pointer.            *> numeric array
 
        01 lineNumberTable is global value NULL.
            05 lineNumberRows occurs H"10000" times.
@@ -116,6 +227,13 @@
 
        01 posCol is global usage binary-long signed.
        01 posRow is global usage binary-long signed.
+      * headless/no-curses mode: curses is never initialized and
+      * gInit stays zero for the whole run, so printChar's existing
+      * "gInit equal zero" plain-printf fallback carries the output -
+      * for scheduled jobs with no attached terminal (pair it with an
+      * OMGWTF2_ANSWERS_FILE batch-input file, since INPUT still needs
+      * an interactive keyboard otherwise)
+       01 headlessMode is global usage binary-long signed value 0.
        01 gInit is global usage binary-long signed.
        01 gMode is global usage binary-long signed.
        01 stdscr is global usage pointer.
@@ -124,6 +242,18 @@
        01 lastKBChar is global usage binary-char unsigned.
        01 leftMargin is global usage binary-char unsigned value zero.
 
+      * emulated screen size, normally the real Atari GRAPHICS 0 text
+      * window (40x24) but overridable by readConfig for programs that
+      * assume a wider/taller terminal
+       01 screenCols is global usage binary-long unsigned value 40.
+       01 screenRows is global usage binary-long unsigned value 24.
+
+      * jiffy clock emulation (PEEK 18/19/20): hundredths-of-a-second
+      * mark, captured once at startup, that PEEK converts to elapsed
+      * jiffies (60ths of a second, wrapping every 65536 jiffies, just
+      * like the real RTCLOK) - see evalFunc's opPeek handling
+       01 jiffyBaseHundredths is global usage binary-long unsigned.
+
        01 forData is global.
            05 fd-indexVarNum usage binary-long signed.
            05 fd-limit usage computational-2.
@@ -136,6 +266,24 @@
            05 substrBufferChars occurs 257 times.
                10 substrBufferChar usage is binary-char unsigned.
 
+      * DATA/READ cursor: dataScanPtr is the next unscanned line in the
+      * tokenized program; dataCurText/dataCurLen/dataCurPos track the
+      * (comma-separated) text of the DATA statement currently being
+      * consumed a field at a time by doRead
+       01 dataScanPtr is global usage pointer.
+       01 dataCurText is global usage pointer.
+       01 dataCurLen is global usage binary-long unsigned.
+       01 dataCurPos is global usage binary-long unsigned.
+
+      * the tokenized BASIC line dataScanPtr currently sits inside of,
+      * so a DATA statement that is not the last statement on its line
+      * (e.g. two DATA's, or a DATA followed by other statements,
+      * separated by ":") does not get its trailing statements
+      * misread as the next line's header - reset to NULL whenever
+      * dataScanPtr is repositioned to a fresh line by doRestore/interpret
+       01 dataScanLineBase is global usage pointer.
+       01 dataScanLineLimit is global usage pointer.
+
        01 programEnd is global usage pointer.
 
        01 yylval is global usage binary-double unsigned.
@@ -200,7 +348,11 @@
 
        procedure division using by value desc.
 
-       call "endwin"
+       call "dumpResults"
+       call "closeChannelFiles"
+       if gInit not equal zero then
+           call "endwin"
+       end-if
        call "printf" using "Fatal error: %s" & x"0a", by value desc
        stop run.
 
@@ -228,13 +380,304 @@
 
        procedure division using by value desc, by value n.
 
-       call "endwin"
+       call "dumpResults"
+       call "closeChannelFiles"
+       if gInit not equal zero then
+           call "endwin"
+       end-if
        call "printf" using "Fatal error: %s %d (0x%02x)" & x"0a",
                             by value desc, n, n
        stop run.
 
        end program fatalN.
 
+      ******************************************************************
+      **
+      ** readConfig: pull startup configuration (which disk image to
+      ** mount, which catalog entry to run) from the environment so the
+      ** same binary can be pointed at different carts without renaming
+      ** files on disk.
+      **
+      **   OMGWTF2_ATR_FILE      - path to the .atr disk image
+      **                           (default "Executive Decision Maker.atr")
+      **   OMGWTF2_CATALOG_NAME  - 8-char primary file name (default "DECISION")
+      **   OMGWTF2_CATALOG_EXT   - 3-char file extension (default "BAS")
+      **   OMGWTF2_ANSWERS_FILE  - queued INPUT answers, one per line, for
+      **                           unattended/batch runs (default: none,
+      **                           INPUT reads the keyboard as normal)
+      **   OMGWTF2_TRANSCRIPT_PREFIX - base name for the timestamped
+      **                           session transcript file (default
+      **                           "omgwtf2"); the run's date and time
+      **                           are appended to make the name unique
+      **   OMGWTF2_RESULTS_FILE  - path to the NAME=VALUE results dump
+      **                           written at program exit (default
+      **                           "omgwtf2-results.txt")
+      **   OMGWTF2_CHECKPOINT_FILE - path to a checkpoint snapshot,
+      **                           periodically rewritten during a run
+      **                           and consulted at startup to resume a
+      **                           long decision run in progress
+      **                           (default: none, checkpointing off)
+      **   OMGWTF2_CHECKPOINT_INTERVAL - minimum seconds between
+      **                           checkpoint writes (default 1); a GOTO
+      **                           loop that runs faster than this does
+      **                           not write a checkpoint on every pass
+      **   OMGWTF2_HEADLESS      - if set to anything, never initialize
+      **                           curses, so the interpreter can run
+      **                           as a scheduled job with no attached
+      **                           terminal (default: off)
+      **   OMGWTF2_SCREEN_COLS   - emulated screen width (default 40,
+      **                           the real Atari GRAPHICS 0 width)
+      **   OMGWTF2_SCREEN_ROWS   - emulated screen height (default 24)
+      **   OMGWTF2_CHANNEL_PREFIX - base name for the per-PRINT#-channel
+      **                           output files (default
+      **                           "omgwtf2-channel"); channel n writes
+      **                           to "<prefix>-n.txt", opened the
+      **                           first time that channel is used
+      **
+
+       identification division.
+
+       program-id. readConfig.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+
+       01 envBuf pic x(255).
+
+       01 dateBuf pic x(8).
+       01 timeBuf pic x(8).
+       01 prefixLen usage binary-long signed.
+       01 transcriptPath pic x(256).
+       01 tpLen usage binary-long signed.
+
+       procedure division.
+
+       move spaces to envBuf
+       accept envBuf from environment "OMGWTF2_ATR_FILE"
+       if envBuf not equal spaces then
+           move envBuf to atrFileName
+       end-if
+
+       move spaces to envBuf
+       accept envBuf from environment "OMGWTF2_CATALOG_NAME"
+       if envBuf not equal spaces then
+           move envBuf to catalogPName
+       end-if
+
+       move spaces to envBuf
+       accept envBuf from environment "OMGWTF2_CATALOG_EXT"
+       if envBuf not equal spaces then
+           move envBuf to catalogExt
+       end-if
+
+       move spaces to envBuf
+       accept envBuf from environment "OMGWTF2_ANSWERS_FILE"
+       if envBuf not equal spaces then
+           move envBuf to answersFileName
+           move 1 to batchMode
+           open input answer-fd
+       end-if
+
+       move spaces to envBuf
+       accept envBuf from environment "OMGWTF2_TRANSCRIPT_PREFIX"
+       if envBuf not equal spaces then
+           move envBuf to transcriptPrefix
+       end-if
+
+       move spaces to envBuf
+       accept envBuf from environment "OMGWTF2_RESULTS_FILE"
+       if envBuf not equal spaces then
+           move envBuf to resultsFileName
+       end-if
+
+       move spaces to envBuf
+       accept envBuf from environment "OMGWTF2_CHECKPOINT_FILE"
+       if envBuf not equal spaces then
+           move envBuf to checkpointFileName
+       end-if
+
+       move spaces to envBuf
+       accept envBuf from environment "OMGWTF2_CHECKPOINT_INTERVAL"
+       if envBuf not equal spaces then
+           compute checkpointMinIntervalHundredths equal
+               function numval (envBuf) * 100
+       end-if
+
+       move spaces to envBuf
+       accept envBuf from environment "OMGWTF2_HEADLESS"
+       if envBuf not equal spaces then
+           move 1 to headlessMode
+       end-if
+
+       move spaces to envBuf
+       accept envBuf from environment "OMGWTF2_SCREEN_COLS"
+       if envBuf not equal spaces then
+           compute screenCols equal function numval (envBuf)
+       end-if
+
+       move spaces to envBuf
+       accept envBuf from environment "OMGWTF2_SCREEN_ROWS"
+       if envBuf not equal spaces then
+           compute screenRows equal function numval (envBuf)
+       end-if
+
+       move spaces to envBuf
+       accept envBuf from environment "OMGWTF2_CHANNEL_PREFIX"
+       if envBuf not equal spaces then
+           move envBuf to channelFilePrefix
+       end-if
+
+       accept dateBuf from date yyyymmdd
+       accept timeBuf from time
+
+       move 200 to prefixLen
+       perform with test before until prefixLen less than 1
+         or transcriptPrefix(prefixLen:1) not equal space
+           subtract 1 from prefixLen
+       end-perform
+
+       move spaces to transcriptPath
+       string transcriptPrefix(1:prefixLen) delimited by size
+              "-" delimited by size
+              dateBuf delimited by size
+              "-" delimited by size
+              timeBuf(1:6) delimited by size
+              ".log" delimited by size
+              into transcriptPath
+              with pointer tpLen
+       end-string
+
+       move low-value to transcriptPath(tpLen:1)
+
+       call "fopen" using by reference transcriptPath,
+                     by reference fopenModeAppend
+                     returning transcriptFile
+
+       goback.
+
+       end program readConfig.
+
+      ******************************************************************
+      **
+      ** computeCRC32: standard bit-reflected CRC-32 (polynomial
+      ** H"EDB88320", the same one used by zip/png/APE), computed
+      ** bit-by-bit since COBOL has no native bitwise XOR
+      **
+
+       identification division.
+
+       program-id. computeCRC32.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+
+       copy "casts.cpy".
+
+       01 polyBitsStr pic 9(32)
+           value "00000100110000010001110110110111".
+       01 polyBitsTable redefines polyBitsStr.
+           05 polyBit pic 9 occurs 32 times.
+
+       01 crcBits pic 9 occurs 32 times.
+
+       01 byteVal usage binary-char unsigned.
+       01 byteRem usage binary-char unsigned.
+       01 byteBits pic 9 occurs 8 times.
+
+       01 lsb pic 9.
+       01 i usage binary-long unsigned.
+       01 m usage binary-long unsigned.
+       01 bitIter usage binary-long unsigned.
+       01 p usage pointer.
+
+       01 weight usage binary-double unsigned.
+       01 crcAcc usage binary-double unsigned.
+
+       linkage section.
+
+       01 dataPtr usage is pointer.
+       01 dataLen usage is binary-long unsigned.
+       01 res usage is binary-long unsigned.
+
+       procedure division using by value dataPtr, by value dataLen,
+                                by reference res.
+
+      * seed with all ones (H"FFFFFFFF")
+       perform varying i from 1 by 1 until i greater than 32
+           move 1 to crcBits(i)
+       end-perform
+
+       move dataPtr to p
+
+       perform varying i from 1 by 1 until i greater than dataLen
+
+           set address of byteCast to p
+           move byteCasted to byteVal
+           set p up by 1
+
+           move byteVal to byteRem
+           perform varying m from 1 by 1 until m greater than 8
+               compute byteBits(m) equal function mod (byteRem, 2)
+               compute byteRem equal byteRem / 2
+           end-perform
+
+      * XOR the byte into the low 8 bits of the CRC
+           perform varying m from 1 by 1 until m greater than 8
+               if crcBits(m) equal byteBits(m) then
+                   move 0 to crcBits(m)
+               else
+                   move 1 to crcBits(m)
+               end-if
+           end-perform
+
+           perform varying bitIter from 1 by 1
+             until bitIter greater than 8
+
+               move crcBits(1) to lsb
+
+      * shift the 32-bit register right by one bit
+               perform varying m from 1 by 1 until m greater than 31
+                   move crcBits(m + 1) to crcBits(m)
+               end-perform
+               move 0 to crcBits(32)
+
+               if lsb equal 1 then
+                   perform varying m from 1 by 1 until m greater than 32
+                       if crcBits(m) equal polyBit(m) then
+                           move 0 to crcBits(m)
+                       else
+                           move 1 to crcBits(m)
+                       end-if
+                   end-perform
+               end-if
+
+           end-perform
+
+       end-perform
+
+      * complement (XOR with H"FFFFFFFF") and pack the bits back into
+      * an integer, bit 1 (LSB) first
+       move 0 to crcAcc
+       move 1 to weight
+       perform varying i from 1 by 1 until i greater than 32
+           if crcBits(i) equal 0 then
+               add weight to crcAcc
+           end-if
+           compute weight equal weight * 2
+       end-perform
+
+       move crcAcc to res
+
+       goback.
+
+       end program computeCRC32.
+
       ******************************************************************
       ******************************************************************
       ******************************************************************
@@ -288,6 +731,8 @@
        working-storage section.
 
        01 diskSize usage binary-long unsigned.
+       01 computedCRC usage binary-long unsigned.
+       01 sectorsPtr usage pointer.
 
        linkage section.
 
@@ -315,6 +760,16 @@
            stop run
        end-if.
 
+       set sectorsPtr to address of atr-sectors(1)
+       call "computeCRC32" using by value sectorsPtr,
+                                 by value diskSize,
+                                 by reference computedCRC
+
+       if computedCRC not equal atr-header-dwCRC then
+           display "ATR image CRC mismatch - disk image is corrupt"
+           stop run
+       end-if.
+
        goback.
 
        end program readAtrFile.
@@ -413,6 +868,11 @@
            02 pfpDataSector-data occurs numDataBytes times.
                04 pfpDataSector-bytes usage binary-char unsigned.
 
+      * one flag per disk sector, used to catch a circular or
+      * malformed sector chain (a sector visited twice) instead of
+      * looping on stale data or wandering into an out-of-range sector
+       01 visitedSector occurs 720 times usage binary-char unsigned.
+
        linkage section.
 
        procedure division.
@@ -429,8 +889,8 @@
              is greater than numDirEntries
 
                if dirEntry-flag(entryNum) equal to 66 and
-                  dirEntry-pname(entryNum) equal to "DECISION" and
-                  dirEntry-ext(entryNum) equal to "BAS" then
+                  dirEntry-pname(entryNum) equal to catalogPName and
+                  dirEntry-ext(entryNum) equal to catalogExt then
                    move 1 to found
                    exit perform
                end-if
@@ -461,9 +921,25 @@
 
        move ssn to sn
 
-       perform varying i from 0 by 1 until i 
+       perform varying i from 1 by 1 until i greater than 720
+           move 0 to visitedSector(i)
+       end-perform
+
+       perform varying i from 0 by 1 until i
          is greater than or equal to cnt
 
+           if sn less than 1 or sn greater than 720 then
+             call "fatalN" using
+               "corrupt sector chain: sector out of range",
+               by value sn
+           end-if
+
+           if visitedSector(sn) not equal 0 then
+             call "fatalN" using
+               "corrupt sector chain: circular reference", by value sn
+           end-if
+           move 1 to visitedSector(sn)
+
            set address of dataSector to address of
              atr-sectors(sn)
 
@@ -647,6 +1123,7 @@
            move 0 to vts-dim(i)
            move 0 to vts-val(i)
            move NULL to vts-sval(i)
+           move NULL to vts-aval(i)
        end-perform
 
        move zero to firstLineNumber
@@ -659,8 +1136,7 @@
        set programEnd up by stmtab
        set programEnd up by codeLen
 
-       perform until linePtr greater than or equal to
-         programEnd
+       perform until linePtr greater than or equal to programEnd
 
            move linePtr to lineStart
 
@@ -827,7 +1303,7 @@
 
        procedure division using by reference vmode.
 
-       if gInit equal zero then
+       if gInit equal zero and headlessMode equal zero then
            call "initscr"
            call "getStdscr" using by reference stdscr
            call "halfdelay" using by value 1
@@ -839,7 +1315,8 @@
       *        call "newwin" using 10, 20, 0, 10 returning gWin
       *        call "newwin" using 4, 40, 10, 0 returning tWin
       *    else
-               call "wresize" using by value stdscr, 24, 40
+               call "wresize" using by value stdscr, screenRows,
+                                     screenCols
       *        if gWin not equal null then
       *          call "delwin" using by value gWin
       *          move null to gWin
@@ -853,7 +1330,12 @@
        end-if
 
        move vmode to gMode
-       call "clearWindows"
+       if headlessMode equal zero then
+           call "clearWindows"
+       else
+           move 0 to posCol
+           move 0 to posRow
+       end-if
 
        goback.
 
@@ -874,7 +1356,7 @@
 
        working-storage section.
 
-       01 c usage binary-long signed.
+       01 vcolAbs usage binary-long signed.
 
        linkage section.
 
@@ -886,12 +1368,14 @@
        move vcol to posCol
        move vrow to posRow
 
-       compute c equal posCol + leftMargin
+       compute vcolAbs equal posCol + leftMargin
       *if gMode equal zero then
-           call "move" using posRow, c
+       if gInit not equal zero then
+           call "move" using posRow, vcolAbs
+       end-if
       *else
-      *    call "wmove" using by value gWin, posRow, c
-      *    call "wmove" using by value tWin, posRow, c
+      *    call "wmove" using by value gWin, posRow, vcolAbs
+      *    call "wmove" using by value tWin, posRow, vcolAbs
       *end-if
 
        goback.
@@ -925,6 +1409,131 @@
 
        end program setChannel.
 
+      ******************************************************************
+      **
+      ** getChannelFile: return the FILE* for a PRINT#n channel
+      ** (1-7), opening "<channelFilePrefix>-n.txt" for append the
+      ** first time that channel is used
+      **
+
+       identification division.
+
+       program-id. getChannelFile.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+
+       01 prefixLen usage binary-long signed.
+       01 numBuf pic 9.
+       01 channelPath pic x(210).
+       01 cpLen usage binary-long signed.
+
+       linkage section.
+
+       01 channel usage is binary-long signed.
+       01 fp usage is pointer.
+
+       procedure division using by value channel, by reference fp.
+
+       if channel less than 1 or channel greater than 7 then
+         call "fatalN" using "channel out of range", by value channel
+       end-if
+
+       if channelFile(channel) equal NULL then
+
+           move 200 to prefixLen
+           perform with test before until prefixLen less than 1
+             or channelFilePrefix(prefixLen:1) not equal space
+               subtract 1 from prefixLen
+           end-perform
+
+           move channel to numBuf
+
+           move spaces to channelPath
+           string channelFilePrefix(1:prefixLen) delimited by size
+                  "-" delimited by size
+                  numBuf delimited by size
+                  ".txt" delimited by size
+                  into channelPath
+                  with pointer cpLen
+           end-string
+
+           move low-value to channelPath(cpLen:1)
+
+           call "fopen" using by reference channelPath,
+                         by reference fopenModeAppend
+                         returning channelFile(channel)
+       end-if
+
+       move channelFile(channel) to fp
+
+       goback.
+
+       end program getChannelFile.
+
+      ******************************************************************
+      **
+      ** closeChannelFiles: flush and close every PRINT#n channel file
+      ** opened by getChannelFile - called at program exit
+      **
+
+       identification division.
+
+       program-id. closeChannelFiles.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+
+       01 i usage binary-long unsigned.
+
+       procedure division.
+
+       perform varying i from 1 by 1 until i greater than 8
+           if channelFile(i) not equal NULL then
+               call "fclose" using by value channelFile(i)
+               move NULL to channelFile(i)
+           end-if
+       end-perform
+
+       goback.
+
+       end program closeChannelFiles.
+
+      ******************************************************************
+      **
+      ** logTranscript
+      **
+
+       identification division.
+
+       program-id. logTranscript.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+
+       linkage section.
+
+       01 char usage is binary-long signed.
+
+       procedure division using by value char.
+
+       if transcriptFile not equal NULL then
+           call "fputc" using by value char, by value transcriptFile
+       end-if
+
+       goback.
+
+       end program logTranscript.
+
       ******************************************************************
       **
       ** printChar
@@ -940,12 +1549,13 @@
 
        working-storage section.
 
-       01 c usage is binary-char unsigned.
+       01 cch usage is binary-char unsigned.
        01 c0 usage is binary-char unsigned.
        01 invert usage is binary-long signed.
        01 w usage is pointer.
        01 a_reverse usage is binary-long signed value H"20000000".
        01 qm usage is binary-char signed value 63. *> '?'
+       01 chFile usage is pointer.
 
        linkage section.
 
@@ -953,20 +1563,38 @@
 
        procedure division using by value char.
 
-       move char to c
+       move char to cch
        move char to c0
 
-       if c greater than 127 then
-           subtract 128 from c
+      * normalize inverse-video high-bit characters and the special
+      * H"12" byte the same way regardless of destination, so channel
+      * output matches what the screen path would have rendered
+       if cch greater than 127 then
+           subtract 128 from cch
            move 1 to invert
        else
            move 0 to invert
        end-if
 
-       if c equal to H"12" then
-           move 45 to c *> '-'
+       if cch equal to H"12" then
+           move 45 to cch *> '-'
+       end-if
+
+      * PRINT#n, n not zero: each channel writes to its own file
+      * instead of the screen, so it does not touch curses at all,
+      * and (unlike the screen) does not go into the transcript
+       if printChannel not equal 0 then
+           call "getChannelFile" using by value printChannel,
+                                        by reference chFile
+           if (cch greater than 31 and less than 127) or
+              cch equal to 10 then
+               call "fputc" using by value cch, by value chFile
+           end-if
+           goback
        end-if
 
+       call "logTranscript" using by value c0
+
        if gInit not equal zero then
 
            if c0 equal to H"fd" then *> ATASCII bell
@@ -993,29 +1621,29 @@
                call "attrset" using by value a_reverse
            end-if
 
-           *> toupper c
+           *> toupper cch
       *    if w equal to gwin then
-      *        if c greater than 96 and c less than 123 then
-      *            subtract 32 from c
+      *        if cch greater than 96 and cch less than 123 then
+      *            subtract 32 from cch
       *        end-if
       *    end-if
 
-           if (c greater than 31 and less than 127) or
-              c equal to 10 then
-               call "wechochar" using by value w, by value c
+           if (cch greater than 31 and less than 127) or
+              cch equal to 10 then
+               call "wechochar" using by value w, by value cch
            else
                call "wechochar" using by value w, by value qm
            end-if
            call "wrefresh" using by value w
        else
-           if c equal H"fd" then *> ATASCII bell
+           if cch equal H"fd" then *> ATASCII bell
              goback
            end-if
-           if (c greater than 31 and less than 127) or
-              c equal to 10 then
-               call "printf" using "%c", by value c
+           if (cch greater than 31 and less than 127) or
+              cch equal to 10 then
+               call "printf" using "%c", by value cch
            else
-               call "printf" using "<%02x>", by value c
+               call "printf" using "<%02x>", by value cch
            end-if
        end-if 
 
@@ -1149,12 +1777,14 @@
 
        01 sval usage is pointer.
 
+       01 chCode usage is binary-long signed.
+
        linkage section.
 
        01 varNum usage is binary-long signed.
 
        procedure division using by value varNum.
-      
+
        if varNum less than zero or greater than or equal to nv then
            call "fatalN" using "varNum out of range",
                                by value varNum
@@ -1173,32 +1803,75 @@
 
        move vts-dim(varNum) to maxLen
 
-       call "nocbreak"
-       call "nodelay" using by value stdscr, by value 0
-       call "echo"
+      * INPUT's prompt and echo always go to the screen, regardless of
+      * whichever channel a prior PRINT#n;...; (no trailing PRINT of a
+      * newline, so printChannel was never reset by printNL) left set
+       move zero to printChannel
+
        call "printChar" using by value '?'
 
        move vts-sval(varNum) to sval
        set sval up by 1
 
-       perform varying i from 1 by 1 until hell equal frozen
+       if batchMode not equal zero then
+
+           read answer-fd
+             at end
+               call "fatal" using "batch input exhausted"
+           end-read
+
+           move 255 to len
+           perform with test before until
+             len less than 1 or answer-record(len:1) not equal space
+               subtract 1 from len
+           end-perform
 
-           call "getch" returning char
-           if char equal -1 or equal 10 then
-               exit perform
+           if len greater than maxLen then
+               move maxLen to len
            end-if
 
-           if i less than or equal maxLen then
+           perform varying i from 1 by 1 until i greater than len
+               compute chCode equal
+                 function ord (answer-record(i:1)) - 1
                set address of svalCast to sval
-               move char to svalCasted
+               move chCode to svalCasted
                set sval up by 1
-           end-if
-       end-perform
+               call "printChar" using by value chCode
+           end-perform
+
+           call "printChar" using by value 10
+
+       else
+
+           call "nocbreak"
+           call "nodelay" using by value stdscr, by value 0
+           call "echo"
+
+           perform varying i from 1 by 1 until hell equal frozen
+
+               call "getch" returning char
+               if char equal -1 or equal 10 then
+                   call "logTranscript" using by value 10
+                   exit perform
+               end-if
+
+               call "logTranscript" using by value char
+
+               if i less than or equal maxLen then
+                   set address of svalCast to sval
+                   move char to svalCasted
+                   set sval up by 1
+               end-if
+           end-perform
+
+           subtract 1 from i
+           move i to len
+
+       end-if
 
        move vts-sval(varNum) to sval
        set address of svalCast to sval
-       subtract 1 from i
-       move i to svalCasted
+       move len to svalCasted
 
        goback.
 
@@ -1258,12 +1931,12 @@
 
       ******************************************************************
       **
-      ** getSVarValue
+      ** getVarValue1: read one element of a DIM'd numeric array
       **
 
        identification division.
 
-       program-id. getSVarValue.
+       program-id. getVarValue1.
 
        environment division.
 
@@ -1274,15 +1947,18 @@
        copy "constants.cpy".
        copy "casts.cpy".
 
-       01 addr usage is binary-long signed.
-       01 i usage is binary-long signed.
+       01 isub usage is binary-long signed.
+       01 offset usage is binary-long signed.
+       01 p usage is pointer.
 
        linkage section.
 
        01 varNum usage is binary-long signed.
-       01 res usage is pointer.
+       01 sub usage is computational-2.
+       01 res usage is computational-2.
 
-       procedure division using by value varNum, by reference res.
+       procedure division using by value varNum, by reference sub,
+                                by reference res.
 
        if varNum less than zero or greater than or equal to nv then
          call "fatalN" using "varNum out of range", by value varNum
@@ -1291,11 +1967,73 @@
       * varNum is 1-based
        add 1 to varNum
 
-       if vts-type(varNum) not equal to vtTypeString then
-         call "fatal" using "getSVarValue expected a string variable"
+       if vts-type(varNum) not equal to vtTypeArray then
+         call "fatal" using "getVarValue1 expected a numeric array"
        end-if
 
-       move vts-sval(varNum) to res
+       if vts-aval(varNum) equal NULL then
+         call "fatal" using "unallocated array"
+       end-if
+
+       move sub to isub
+
+       if isub less than 0 or isub greater than vts-dim(varNum) then
+           call "fireTrap"
+           call "fatalN" using "array subscript out of range",
+                               by value isub
+       end-if
+
+       move vts-aval(varNum) to p
+       compute offset equal isub * length of doubleCast
+       set p up by offset
+
+       set address of doubleCast to p
+       move doubleCasted to res
+
+       goback.
+
+       end program getVarValue1.
+
+      ******************************************************************
+      **
+      ** getSVarValue
+      **
+
+       identification division.
+
+       program-id. getSVarValue.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+
+       copy "constants.cpy".
+       copy "casts.cpy".
+
+       01 addr usage is binary-long signed.
+       01 i usage is binary-long signed.
+
+       linkage section.
+
+       01 varNum usage is binary-long signed.
+       01 res usage is pointer.
+
+       procedure division using by value varNum, by reference res.
+
+       if varNum less than zero or greater than or equal to nv then
+         call "fatalN" using "varNum out of range", by value varNum
+       end-if
+
+      * varNum is 1-based
+       add 1 to varNum
+
+       if vts-type(varNum) not equal to vtTypeString then
+         call "fatal" using "getSVarValue expected a string variable"
+       end-if
+
+       move vts-sval(varNum) to res
 
        goback.
 
@@ -1514,6 +2252,7 @@
 
        if op equal opDiv then
          if exp2 equal 0 then
+           call "fireTrap"
            call "fatal" using "div by 0"
          end-if
          compute res equal exp1 / exp2
@@ -1555,6 +2294,14 @@
 
        procedure division.
 
+      * no terminal to read a key from in headless mode - report
+      * "no key pressed" (255, the same sentinel PEEK already checks
+      * for) instead of calling into uninitialized curses
+       if headlessMode not equal zero then
+           move 255 to lastKBChar
+           goback
+       end-if
+
        call "halfdelay" using by value 1
        call "noecho"
 
@@ -1635,6 +2382,11 @@
        01 addr usage is binary-long signed.
        01 i usage is binary-long signed.
 
+       01 nowTime pic 9(8).
+       01 nowHundredths usage binary-long unsigned.
+       01 elapsedHundredths usage binary-long unsigned.
+       01 jiffies usage binary-long unsigned.
+
        linkage section.
 
        01 func usage is binary-long signed.
@@ -1663,6 +2415,42 @@
               goback
            end-if
 
+           if addr equal 18 or equal 19 or equal 20 then
+      *> RTCLOK: 3-byte jiffy counter (60ths of a second) since
+      *> startup, most-significant byte first, wrapping like real
+      *> hardware every 65536 jiffies - does not track a midnight
+      *> rollover of the system clock across a run
+               accept nowTime from time
+               compute nowHundredths equal
+                   function numval (nowTime(1:2)) * 360000 +
+                   function numval (nowTime(3:2)) * 6000 +
+                   function numval (nowTime(5:2)) * 100 +
+                   function numval (nowTime(7:2))
+
+               if nowHundredths less than jiffyBaseHundredths then
+                   compute elapsedHundredths equal
+                       nowHundredths + 8640000 - jiffyBaseHundredths
+               else
+                   compute elapsedHundredths equal
+                       nowHundredths - jiffyBaseHundredths
+               end-if
+
+               compute jiffies equal elapsedHundredths * 6 / 10
+
+               if addr equal 18 then
+                   compute res equal function mod
+                       (function integer (jiffies / 65536), 256)
+               end-if
+               if addr equal 19 then
+                   compute res equal function mod
+                       (function integer (jiffies / 256), 256)
+               end-if
+               if addr equal 20 then
+                   compute res equal function mod (jiffies, 256)
+               end-if
+               goback
+           end-if
+
            call "fatalN" using "peek failed", by value addr
 
        end-if
@@ -1879,6 +2667,73 @@
 
        end program dimSVar.
 
+      ******************************************************************
+      **
+      ** dimVar: allocate storage for a DIM'd numeric array. Atari
+      ** arrays are 0-based, so DIM A(n) provides valid subscripts
+      ** 0 through n, i.e. n + 1 elements.
+      **
+
+       identification division.
+
+       program-id. dimVar.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+
+       copy "constants.cpy".
+       copy "casts.cpy".
+
+       01 idim usage is binary-long signed.
+       01 nbytes usage is binary-long signed.
+       01 i usage is binary-long signed.
+       01 p usage is pointer.
+
+       linkage section.
+
+       01 varNum usage is binary-long signed.
+       01 dim usage is computational-2.
+
+       procedure division using by value varNum, by reference dim.
+
+      * varNum is 1-based
+       add 1 to varNum
+
+       if varNum less than 1 or greater than nv then
+         call "fatalN" using "varNum out of range ", by value varNum
+       end-if
+
+       if vts-type(varNum) not equal to vtTypeArray then
+         call "fatal" using "dimVar expected a numeric array variable"
+       end-if
+
+       move dim to idim
+       if idim less than 0 or dim greater than 32767 then
+         call "fatalN" using "dim out of range", by value dim
+       end-if
+
+       move idim to vts-dim(varNum)
+       if vts-aval(varNum) not equal null then
+         free vts-aval(varNum)
+       end-if
+
+       compute nbytes equal (idim + 1) * length of doubleCast
+       allocate nbytes characters returning vts-aval(varNum)
+
+       move vts-aval(varNum) to p
+       perform varying i from 0 by 1 until i greater than idim
+           set address of doubleCast to p
+           move 0 to doubleCasted
+           set p up by length of doubleCast
+       end-perform
+
+       goback.
+
+       end program dimVar.
+
       ******************************************************************
       ******************************************************************
       ******************************************************************
@@ -2200,7 +3055,12 @@
        end-if
 
        move lineNumberRow(lineNum) to lexLinePtr
-       move startOfLine to lexState.
+       move startOfLine to lexState
+       move lineNum to currentLineNumber.
+
+      * GOTO always lands on a line boundary, making it a safe point
+      * to snapshot execution state for a long-running decision tree
+       call "saveCheckpoint"
 
        goback.
 
@@ -2293,6 +3153,384 @@
 
        end program fireTrap.
 
+      ******************************************************************
+      **
+      ** dumpResults: write the final value of every named variable in
+      ** the variable table out as a NAME=VALUE line, one per variable,
+      ** so a downstream step can read the decision result without
+      ** screen-scraping the curses output. Called from every exit
+      ** point (doEnd's normal END, and the fatal/fatalN error exits).
+      **
+
+       identification division.
+
+       program-id. dumpResults.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+
+       copy "constants.cpy".
+
+       01 sbuf.
+           05 sbuf-chars occurs 256 times.
+             10 sbuf-char usage binary-char unsigned.
+
+       01 i usage binary-long unsigned.
+       01 j usage binary-long unsigned.
+       01 k usage binary-long unsigned.
+       01 pos usage binary-long unsigned.
+       01 slen usage binary-char unsigned.
+       01 namePtr usage pointer.
+       01 svalPtr usage pointer.
+       01 nameByte usage binary-char unsigned.
+       01 arrPtr usage pointer.
+       01 arrVal usage computational-2.
+
+       copy "casts.cpy".
+
+       procedure division.
+
+       open output results-fd
+
+       perform varying i from 1 by 1 until i greater than nv
+
+           move spaces to results-record
+           move 1 to pos
+
+           move vts-name(i) to namePtr
+           set address of byteCast to namePtr
+           move byteCasted to nameByte
+
+           perform with test before
+             until nameByte equal zero or pos greater than 200
+               set address of svalCast to
+                   address of results-record(pos:1)
+               move nameByte to svalCasted
+               add 1 to pos
+               set namePtr up by 1
+               set address of byteCast to namePtr
+               move byteCasted to nameByte
+           end-perform
+
+           move "=" to results-record(pos:1)
+           add 1 to pos
+
+           if vts-type(i) equal vtTypeScalar then
+               call "formatExp" using by reference vts-val(i),
+                                      by reference sbuf
+               move sbuf-char(1) to slen
+               perform varying j from 1 by 1
+                 until j greater than slen
+                   set address of svalCast to
+                       address of results-record(pos:1)
+                   move sbuf-char(j + 1) to svalCasted
+                   add 1 to pos
+               end-perform
+           else
+               if vts-type(i) equal vtTypeArray then
+                   if vts-aval(i) not equal NULL then
+                       move vts-aval(i) to arrPtr
+                       perform varying k from 0 by 1
+                         until k greater than vts-dim(i)
+                            or pos greater than 230
+                           if k not equal 0 then
+                               move "," to results-record(pos:1)
+                               add 1 to pos
+                           end-if
+                           set address of doubleCast to arrPtr
+                           move doubleCasted to arrVal
+                           call "formatExp" using by reference arrVal,
+                                                  by reference sbuf
+                           move sbuf-char(1) to slen
+                           perform varying j from 1 by 1
+                             until j greater than slen
+                               set address of svalCast to
+                                   address of results-record(pos:1)
+                               move sbuf-char(j + 1) to svalCasted
+                               add 1 to pos
+                           end-perform
+                           set arrPtr up by length of doubleCast
+                       end-perform
+                   end-if
+               else
+                   if vts-sval(i) not equal NULL then
+                       move vts-sval(i) to svalPtr
+                       set address of byteCast to svalPtr
+                       move byteCasted to slen
+                       set svalPtr up by 1
+                       perform varying j from 1 by 1
+                         until j greater than slen
+                           set address of byteCast to svalPtr
+                           move byteCasted to nameByte
+                           set address of svalCast to
+                               address of results-record(pos:1)
+                           move nameByte to svalCasted
+                           add 1 to pos
+                           set svalPtr up by 1
+                       end-perform
+                   end-if
+               end-if
+           end-if
+
+           write results-record
+
+       end-perform
+
+       close results-fd
+
+       goback.
+
+       end program dumpResults.
+
+      ******************************************************************
+      **
+      ** saveCheckpoint: write a snapshot of the current line, TRAP
+      ** line and every variable's value, so a long decision run can
+      ** be resumed by loadCheckpoint instead of restarted from the
+      ** top. Called from the doGoto line-boundary hook on every jump,
+      ** but is a no-op (returns without writing) unless checkpointing
+      ** is turned on, the GOSUB return stack is empty, no DATA fields
+      ** are mid-read (neither of those is captured), and at least
+      ** checkpointMinIntervalHundredths has elapsed since the last
+      ** write - otherwise a tight GOTO loop (a routine BASIC
+      ** menu/retry/poll idiom) would write a full checkpoint on every
+      ** single pass around the loop.
+      **
+
+       identification division.
+
+       program-id. saveCheckpoint.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+
+       copy "constants.cpy".
+       copy "casts.cpy".
+
+       01 i usage binary-long unsigned.
+       01 j usage binary-long unsigned.
+       01 srcPtr usage pointer.
+       01 nowTime pic 9(8).
+       01 nowHundredths usage binary-long unsigned.
+       01 sinceLastHundredths usage binary-long unsigned.
+
+       procedure division.
+
+       if checkpointFileName equal spaces
+           goback
+       end-if
+
+       if rsp not equal 1
+           goback
+       end-if
+
+       if dataCurText not equal NULL
+           goback
+       end-if
+
+       accept nowTime from time
+       compute nowHundredths equal
+           function numval (nowTime(1:2)) * 360000 +
+           function numval (nowTime(3:2)) * 6000 +
+           function numval (nowTime(5:2)) * 100 +
+           function numval (nowTime(7:2))
+
+       if checkpointTaken not equal 0 then
+           if nowHundredths less than lastCheckpointHundredths then
+               compute sinceLastHundredths equal
+                   nowHundredths + 8640000 - lastCheckpointHundredths
+           else
+               compute sinceLastHundredths equal
+                   nowHundredths - lastCheckpointHundredths
+           end-if
+           if sinceLastHundredths less than
+             checkpointMinIntervalHundredths then
+               goback
+           end-if
+       end-if
+
+       move nowHundredths to lastCheckpointHundredths
+       move 1 to checkpointTaken
+
+       move currentLineNumber to ckpt-currentLine
+       move trapLine to ckpt-trapLine
+       move nv to ckpt-nv
+
+       perform varying i from 1 by 1 until i greater than nv
+
+           move vts-type(i) to ckpt-var-type(i)
+           move vts-dim(i) to ckpt-var-dim(i)
+           move vts-val(i) to ckpt-var-val(i)
+           move 0 to ckpt-var-slen(i)
+           move spaces to ckpt-var-sbytes(i)
+           move 0 to ckpt-var-alen(i)
+           move 0 to ckpt-var-alloc(i)
+
+           if vts-type(i) equal vtTypeString then
+               if vts-sval(i) not equal NULL then
+                   move 1 to ckpt-var-alloc(i)
+                   move vts-sval(i) to srcPtr
+                   set address of byteCast to srcPtr
+                   move byteCasted to ckpt-var-slen(i)
+                   set srcPtr up by 1
+                   perform varying j from 1 by 1
+                     until j greater than ckpt-var-slen(i)
+                       set address of byteCast to srcPtr
+                       set address of svalCast to
+                           address of ckpt-var-sbytes(i)(j:1)
+                       move byteCasted to svalCasted
+                       set srcPtr up by 1
+                   end-perform
+               end-if
+           end-if
+
+           if vts-type(i) equal vtTypeArray then
+               if vts-aval(i) not equal NULL then
+                   move 1 to ckpt-var-alloc(i)
+                   move vts-dim(i) to ckpt-var-alen(i)
+      *> ckpt-var-avals only holds 256 elements (0..255); a DIM'd
+      *> array bigger than that is checkpointed truncated to its
+      *> first 256 elements rather than overrunning the table
+                   if ckpt-var-alen(i) greater than 255 then
+                       move 255 to ckpt-var-alen(i)
+                   end-if
+                   move vts-aval(i) to srcPtr
+                   perform varying j from 0 by 1
+                     until j greater than ckpt-var-alen(i)
+                       set address of doubleCast to srcPtr
+                       move doubleCasted to ckpt-var-avals(i, j + 1)
+                       set srcPtr up by length of doubleCast
+                   end-perform
+               end-if
+           end-if
+
+       end-perform
+
+       open output checkpoint-fd
+       write checkpoint-record
+       close checkpoint-fd
+
+       goback.
+
+       end program saveCheckpoint.
+
+      ******************************************************************
+      **
+      ** loadCheckpoint: if a checkpoint file exists, restore the
+      ** variable table from it and reposition lexLinePtr at the saved
+      ** line, so interpret resumes there instead of at the top of the
+      ** program. Called once by interpret, after analyzeBasicFile has
+      ** built the fresh (unpopulated) variable table for the program
+      ** just loaded. DIM'd strings and arrays that were allocated at
+      ** save time are re-allocated here, since the DIM statement that
+      ** originally allocated them will not be executed again on the
+      ** resumed run. DATA/READ resumes scanning from the top of the
+      ** program, same as an implicit RESTORE.
+      **
+
+       identification division.
+
+       program-id. loadCheckpoint.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+
+       copy "constants.cpy".
+       copy "casts.cpy".
+
+       01 i usage binary-long unsigned.
+       01 j usage binary-long unsigned.
+       01 destPtr usage pointer.
+       01 nbytes usage binary-long unsigned.
+
+       procedure division.
+
+       if checkpointFileName equal spaces
+           goback
+       end-if
+
+       open input checkpoint-fd
+
+       if checkpointFileStatus not equal "00"
+           goback
+       end-if
+
+       read checkpoint-fd record
+
+       if checkpointFileStatus not equal "00"
+           close checkpoint-fd
+           goback
+       end-if
+
+       close checkpoint-fd
+
+       move ckpt-trapLine to trapLine
+
+       perform varying i from 1 by 1
+         until i greater than ckpt-nv or i greater than nv
+
+           move ckpt-var-val(i) to vts-val(i)
+           move ckpt-var-dim(i) to vts-dim(i)
+
+           if ckpt-var-type(i) equal vtTypeString
+             and ckpt-var-alloc(i) equal 1 then
+               compute nbytes equal ckpt-var-dim(i) + 1
+               allocate nbytes characters returning vts-sval(i)
+               move vts-sval(i) to destPtr
+               set address of byteCast to destPtr
+               move ckpt-var-slen(i) to byteCasted
+               set destPtr up by 1
+               perform varying j from 1 by 1
+                 until j greater than ckpt-var-slen(i)
+                   set address of svalCast to
+                       address of ckpt-var-sbytes(i)(j:1)
+                   set address of byteCast to destPtr
+                   move svalCasted to byteCasted
+                   set destPtr up by 1
+               end-perform
+           end-if
+
+           if ckpt-var-type(i) equal vtTypeArray
+             and ckpt-var-alloc(i) equal 1 then
+      *> vts-dim must track what was actually allocated below, not
+      *> the pre-checkpoint size, in case saveCheckpoint truncated a
+      *> larger array to fit ckpt-var-avals's 256-element capacity
+               move ckpt-var-alen(i) to vts-dim(i)
+               compute nbytes equal
+                   (ckpt-var-alen(i) + 1) * length of doubleCast
+               allocate nbytes characters returning vts-aval(i)
+               move vts-aval(i) to destPtr
+               perform varying j from 0 by 1
+                 until j greater than ckpt-var-alen(i)
+                   set address of doubleCast to destPtr
+                   move ckpt-var-avals(i, j + 1) to doubleCasted
+                   set destPtr up by length of doubleCast
+               end-perform
+           end-if
+
+       end-perform
+
+       if ckpt-currentLine not less than 1
+         and ckpt-currentLine not greater than H"10000"
+         and lineNumberRow(ckpt-currentLine) not equal NULL then
+           move ckpt-currentLine to currentLineNumber
+           move lineNumberRow(ckpt-currentLine) to lexLinePtr
+           move startOfLine to lexState
+       end-if
+
+       goback.
+
+       end program loadCheckpoint.
+
       ******************************************************************
       **
       ** doEnd
@@ -2309,10 +3547,22 @@
        working-storage section.
 
        procedure division.
-      
-       call "erase"
-       call "refresh"
-       call "endwin"
+
+       call "dumpResults"
+       call "closeChannelFiles"
+
+      * the run finished normally, so any in-progress checkpoint is
+      * stale - remove it so a later run of the same program starts
+      * fresh instead of resuming a completed decision
+       if checkpointFileName not equal spaces then
+           call "CBL_DELETE_FILE" using checkpointFileName
+       end-if
+
+       if gInit not equal zero then
+           call "erase"
+           call "refresh"
+           call "endwin"
+       end-if
        move 1 to return-code.
        stop run.
 
@@ -2436,6 +3686,299 @@
 
        end program doNext.
 
+      ******************************************************************
+      ******************************************************************
+      ******************************************************************
+      **
+      ** DATA/READ/RESTORE
+      **
+      ** A DATA statement's whole remainder-of-line is tokenized as a
+      ** single opSCONST string (the raw comma-separated text, exactly
+      ** as typed) - doRead walks the token stream itself looking for
+      ** the next DATA statement and peels values off that text one
+      ** comma-separated field at a time.
+      **
+
+      ******************************************************************
+      **
+      ** doData: a DATA statement is inert when execution reaches it in
+      ** the normal flow - it only matters to doRead, which finds it by
+      ** scanning the token stream directly
+      **
+
+       identification division.
+
+       program-id. doData.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+
+       procedure division.
+
+       goback.
+
+       end program doData.
+
+      ******************************************************************
+      **
+      ** doRestore: reset the DATA cursor. With no argument (lineNum
+      ** equal zero) it rewinds to the start of the program; given a
+      ** line number it rewinds to that line, matching RESTORE n.
+      **
+
+       identification division.
+
+       program-id. doRestore.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+
+       copy "constants.cpy".
+
+       linkage section.
+
+       01 lineNum usage is binary-long signed.
+
+       procedure division using by value lineNum.
+
+       if lineNum equal zero then
+           move programFile to dataScanPtr
+           set dataScanPtr up by stmtab
+       else
+           if lineNum less than 1 or lineNum greater than H"10000" then
+               call "fatalN" using "line number out of range",
+                                   by value lineNum
+           end-if
+           if lineNumberRow(lineNum) equal NULL then
+               call "fatalN" using "no such line number",
+                                   by value lineNum
+           end-if
+           move lineNumberRow(lineNum) to dataScanPtr
+       end-if
+
+       move NULL to dataCurText
+       move 0 to dataCurLen
+       move 0 to dataCurPos
+       move NULL to dataScanLineLimit
+
+       goback.
+
+       end program doRestore.
+
+      ******************************************************************
+      **
+      ** doRead: fetch the next DATA value (scanning forward through
+      ** the program past however many DATA statements it takes to
+      ** find one) and assign it to a scalar numeric or string variable
+      **
+
+       identification division.
+
+       program-id. doRead.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+
+       copy "constants.cpy".
+       copy "casts.cpy".
+
+       01 rawVarNum usage is binary-long signed.
+
+      * per-line scan state
+       01 lineBase usage is pointer.
+       01 lineLen usage is binary-long unsigned.
+       01 lineLimit usage is pointer.
+       01 stmtLen usage is binary-long unsigned.
+       01 stmtEnd usage is pointer.
+       01 stmtTok usage is binary-char unsigned.
+       01 opByte usage is binary-char unsigned.
+
+      * per-field extraction state
+       01 fpos usage is binary-long unsigned.
+       01 fstart usage is binary-long unsigned.
+       01 flen usage is binary-long unsigned.
+       01 quoted usage is binary-long signed.
+       01 fch usage is binary-char unsigned.
+
+       01 numText pic x(64).
+       01 numResult usage is computational-2.
+
+       01 fieldBuf.
+           05 fieldBufChars occurs 257 times.
+               10 fieldBufChar usage is binary-char unsigned.
+       01 tp usage is pointer.
+
+       linkage section.
+
+       01 varNum usage is binary-long signed.
+
+       procedure division using by value varNum.
+
+       if varNum less than zero or greater than or equal to nv then
+         call "fatalN" using "varNum out of range", by value varNum
+       end-if
+
+       move varNum to rawVarNum
+
+      * varNum is 1-based
+       add 1 to varNum
+
+       if vts-type(varNum) not equal vtTypeScalar
+          and vts-type(varNum) not equal vtTypeString then
+           call "fatal" using "doRead expected a scalar or string"
+       end-if
+
+      * find the next non-empty DATA statement if the current one is
+      * already exhausted
+       perform until dataCurPos less than dataCurLen
+
+      * resume mid-line if dataScanPtr is still inside the line last
+      * read (a DATA statement was found before reaching that line's
+      * end), instead of misreading its remaining statements as a
+      * fresh line header
+           if dataScanLineLimit not equal NULL
+             and dataScanPtr less than dataScanLineLimit then
+               move dataScanLineBase to lineBase
+               move dataScanLineLimit to lineLimit
+           else
+               if dataScanPtr greater than or equal to programEnd then
+                   call "fireTrap"
+                   call "fatal" using "out of data"
+               end-if
+
+               move dataScanPtr to lineBase
+               set address of wordCast to dataScanPtr
+               set dataScanPtr up by length of wordCast
+               set address of byteCast to dataScanPtr
+               move byteCasted to lineLen
+               set dataScanPtr up by length of byteCast
+
+               move lineBase to lineLimit
+               set lineLimit up by lineLen
+
+               move lineBase to dataScanLineBase
+               move lineLimit to dataScanLineLimit
+           end-if
+
+           perform until dataScanPtr greater than or equal to lineLimit
+                    or dataCurLen not equal zero
+                    or dataCurText not equal NULL
+
+               set address of byteCast to dataScanPtr
+               move byteCasted to stmtLen
+               set dataScanPtr up by length of byteCast
+
+               move lineBase to stmtEnd
+               set stmtEnd up by stmtLen
+
+               set address of byteCast to dataScanPtr
+               move byteCasted to stmtTok
+               set dataScanPtr up by length of byteCast
+
+               if stmtTok equal tokDATA then
+                   set address of byteCast to dataScanPtr
+                   move byteCasted to opByte
+                   set dataScanPtr up by length of byteCast
+                   if opByte equal opSCONST then
+                       set address of byteCast to dataScanPtr
+                       move byteCasted to dataCurLen
+                       set dataScanPtr up by length of byteCast
+                       move dataScanPtr to dataCurText
+                       move 0 to dataCurPos
+                       if dataCurLen equal zero then
+                           move NULL to dataCurText
+                       end-if
+                   end-if
+               end-if
+
+               move stmtEnd to dataScanPtr
+
+           end-perform
+
+       end-perform
+
+      * extract the next comma-separated field, honoring a leading
+      * quote as marking a quoted (comma-transparent) string field
+       set address of dispCast to dataCurText
+       move dataCurPos to fpos
+       perform until fpos greater than or equal to dataCurLen
+                  or dispCasted(fpos + 1:1) not equal space
+           add 1 to fpos
+       end-perform
+
+       move 0 to quoted
+       if fpos less than dataCurLen then
+           if dispCasted(fpos + 1:1) equal '"' then
+               move 1 to quoted
+               add 1 to fpos
+           end-if
+       end-if
+
+       move fpos to fstart
+
+       if quoted equal 1 then
+           perform until fpos greater than or equal to dataCurLen
+                      or dispCasted(fpos + 1:1) equal '"'
+               add 1 to fpos
+           end-perform
+           move fpos to flen
+           subtract fstart from flen
+           if fpos less than dataCurLen then
+               add 1 to fpos
+           end-if
+       else
+           perform until fpos greater than or equal to dataCurLen
+                      or dispCasted(fpos + 1:1) equal ','
+               add 1 to fpos
+           end-perform
+           move fpos to flen
+           subtract fstart from flen
+      * trim trailing spaces off an unquoted field
+           perform until flen equal zero
+                      or dispCasted(fstart + flen:1) not equal space
+               subtract 1 from flen
+           end-perform
+       end-if
+
+       if fpos less than dataCurLen then
+           add 1 to fpos
+       end-if
+       move fpos to dataCurPos
+
+       if vts-type(varNum) equal vtTypeString then
+           if flen greater than vts-dim(varNum) then
+               move vts-dim(varNum) to flen
+           end-if
+           move flen to fieldBufChar(1)
+           perform varying fch from 1 by 1 until fch greater than flen
+               compute fieldBufChar(fch + 1) equal
+                 function ord(dispCasted(fstart + fch:1)) - 1
+           end-perform
+           set tp to address of fieldBuf
+           call "doSLet" using by value rawVarNum, by value tp
+       else
+           move spaces to numText
+           if flen greater than 64 then
+               move 64 to flen
+           end-if
+           move dispCasted(fstart + 1:flen) to numText(1:flen)
+           compute numResult equal function numval (numText)
+           call "doLet" using by value rawVarNum, by reference numResult
+       end-if
+
+       goback.
+
+       end program doRead.
+
       ******************************************************************
       ******************************************************************
       ******************************************************************
@@ -2485,6 +4028,72 @@
 
        end program doLet.
 
+      ******************************************************************
+      **
+      ** doALet: LET one element of a DIM'd numeric array
+      **
+
+       identification division.
+
+       program-id. doALet.
+
+       environment division.
+
+       data division.
+
+       working-storage section.
+
+       copy "constants.cpy".
+       copy "casts.cpy".
+
+       01 isub usage is binary-long signed.
+       01 offset usage is binary-long signed.
+       01 p usage is pointer.
+
+       linkage section.
+
+       01 varNum usage is binary-long signed.
+       01 sub usage is computational-2.
+       01 val usage is computational-2.
+
+       procedure division using by value varNum, by reference sub,
+                                by reference val.
+
+       if varNum less than zero or greater than or equal to nv then
+         call "fatalN" using "varNum out of range",
+                             by value varNum
+       end-if
+
+      * varNum is 1-based
+       add 1 to varNum
+
+       if vts-type(varNum) not equal to vtTypeArray then
+         call "fatal" using "doALet expected a numeric array"
+       end-if
+
+       if vts-aval(varNum) equal NULL then
+         call "fatal" using "unallocated array"
+       end-if
+
+       move sub to isub
+
+       if isub less than 0 or isub greater than vts-dim(varNum) then
+           call "fireTrap"
+           call "fatalN" using "array subscript out of range",
+                               by value isub
+       end-if
+
+       move vts-aval(varNum) to p
+       compute offset equal isub * length of doubleCast
+       set p up by offset
+
+       set address of doubleCast to p
+       move val to doubleCasted
+
+       goback.
+
+       end program doALet.
+
       ******************************************************************
       **
       ** doSLet
@@ -2687,10 +4296,14 @@
            *> move op to intCasted
                call "setlvalI" using by value op
                compute iop equal op + 1
-               if vts-type(iop) equal 0 then
+               if vts-type(iop) equal vtTypeScalar then
                    move opVAR to op
                else
-                   move opSVAR to op
+                   if vts-type(iop) equal vtTypeArray then
+                       move opAVAR to op
+                   else
+                       move opSVAR to op
+                   end-if
                end-if
            end-if
            move op to iop
@@ -2756,7 +4369,17 @@
        move programFile to lexLinePtr
        set lexLinePtr up by stmtab
 
-       move startOfLine to lexState              
+       move programFile to dataScanPtr
+       set dataScanPtr up by stmtab
+       move NULL to dataCurText
+       move 0 to dataCurLen
+       move 0 to dataCurPos
+       move NULL to dataScanLineLimit
+
+       move startOfLine to lexState
+
+      * resume a previous run in progress, if a checkpoint is present
+       call "loadCheckpoint"
 
        call "setjmp" using trapJmp
        perform until hell equal frozen
@@ -2784,6 +4407,9 @@
 
        01 foo pic x(5) value x"04" & "abcd".
 
+       01 startTime pic 9(8).
+       01 i usage binary-long unsigned.
+
        procedure division.
 
       *call "setYYDEBUG"
@@ -2791,6 +4417,18 @@
        move 12345 to iseed
        move 255 to lastKBChar
 
+       perform varying i from 1 by 1 until i greater than 8
+           move NULL to channelFile(i)
+       end-perform
+
+       accept startTime from time
+       compute jiffyBaseHundredths equal
+           function numval (startTime(1:2)) * 360000 +
+           function numval (startTime(3:2)) * 6000 +
+           function numval (startTime(5:2)) * 100 +
+           function numval (startTime(7:2))
+
+       call "readConfig"
        call "readAtrFile"
        call "readBasicFile"
        call "analyzeBasicFile"
